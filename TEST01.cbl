@@ -9,33 +9,126 @@
                                STATUS   WK-PIN1-STATUS
       *    *** PACKED-DECIMAL の時、この指定が必要、
       *    *** X"10",X"0D"があると行末までカット、文字が削除される
-      *    *** BINARY SEQUENTIAL WRITE, BINARY SEQUENTIAL READ でも問題なし 
+      *    *** BINARY SEQUENTIAL WRITE, BINARY SEQUENTIAL READ でも問題なし
 
-           ORGANIZATION IS RECORD BINARY SEQUENTIAL. 
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
       *     ORGANIZATION LINE   SEQUENTIAL.
 
+      *    *** '2'漢字含み/'3'パック10進数の40バイト系レイアウト用。
+      *    *** RECORD IS VARYING で実レコード長を可変にすると、可変長
+      *    *** 制御用の4バイト長ヘッダが生バイト列の前に付いてしまい
+      *    *** 生バイトのダンプという本来の目的を壊すため、レイアウト
+      *    *** ごとに固定長の SELECT/FD を用意して切替える方式にする
+       SELECT PIN1-F2          ASSIGN   WK-PIN1-F-NAME
+                               STATUS   WK-PIN1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
        SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
                                STATUS   WK-POT1-STATUS
       *     ORGANIZATION LINE   SEQUENTIAL.
-           ORGANIZATION IS RECORD BINARY SEQUENTIAL. 
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+      *    *** ヘッダ/トレーラは明細と実レコード長が異なるため、
+      *    *** PIN1-F2 と同じ理由で別の固定長 SELECT/FD に分ける
+       SELECT POT1-HDR-F       ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+       SELECT POT1-TRL-F       ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+      *    *** 起動パラメタ (入出力データセット名、レイアウト指定等)
+       SELECT CTL1-F           ASSIGN   WK-CTL1-F-NAME
+                               STATUS   WK-CTL1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+      *    *** PIN1 読込みチェックポイント
+       SELECT CKP1-F           ASSIGN   WK-CKP1-F-NAME
+                               STATUS   WK-CKP1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+      *    *** POT1 GDG 世代番号索引 (現行世代番号のみ保持)
+       SELECT GDX1-F           ASSIGN   WK-GDX1-F-NAME
+                               STATUS   WK-GDX1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
 
        DATA                    DIVISION.
        FILE                    SECTION.
 
+      *    *** '1' 平文16バイトレイアウト (現行、規定値) の実バッファ
        FD  PIN1-F
            LABEL RECORDS ARE STANDARD.
-       01  PIN1-REC.
-      *     03  FILLER          PIC  X(020).
-      *     03  PIN1-KANJI      PIC  X(020).
-      *     03  FILLER          PIC  X(040).
-      *     03  FILLER          PIC  X(3).
-           03  FILLER          PIC  X(016).
+       01  PIN1-REC16          PIC  X(016).
 
+      *    *** '2' 漢字含み / '3' パック10進数レイアウトの実バッファ
+      *    *** (どちらも40バイト固定。中身の項目分解は WORKING-STORAGE
+      *    *** の PIN1-REC 側の REDEFINES で行う)
+       FD  PIN1-F2
+           LABEL RECORDS ARE STANDARD.
+       01  PIN1-REC40          PIC  X(040).
+
+      *    *** 明細行 (値+件数+EBCDIC+CR+LF) の実バッファ
        FD  POT1-F
            LABEL RECORDS ARE STANDARD.
        01  POT1-REC.
-           03  POT1-I1         OCCURS 3
-                               PIC  X(001).
+           03  POT1-VALUE      PIC  X(001).
+           03  POT1-COUNT      PIC  9(009).
+      *    *** POT1-VALUE の EBCDIC(CP037) 対応バイト
+           03  POT1-EBCDIC     PIC  X(001).
+           03  POT1-CR         PIC  X(001).
+           03  POT1-LF         PIC  X(001).
+
+      *    *** 先頭ヘッダ・レコード (実行日時 + PIN1 読込件数) の実バッファ
+      *    *** 明細行と実レコード長が異なるため別 FD にする
+       FD  POT1-HDR-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-HDR-REC.
+           03  POT1-HDR-ID     PIC  X(001) VALUE "H".
+           03  POT1-HDR-DATETIME PIC X(026).
+           03  POT1-HDR-PIN1-CNT PIC 9(009).
+
+      *    *** 末尾トレーラ・レコード (POT1 出力件数) の実バッファ
+       FD  POT1-TRL-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-TRL-REC.
+           03  POT1-TRL-ID     PIC  X(001) VALUE "T".
+           03  POT1-TRL-POT1-CNT PIC 9(009).
+
+      *    *** 起動パラメタ制御レコード (未使用項目はスペースのまま可)
+       FD  CTL1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CTL1-REC.
+           03  CTL1-PIN1-F-NAME PIC  X(032).
+           03  CTL1-POT1-F-NAME PIC  X(032).
+      *    *** '1'=平文16バイト '2'=漢字含み '3'=パック10進数塊
+           03  CTL1-LAYOUT-SW   PIC  X(001).
+      *    *** 'Y'=前回チェックポイントから再開
+           03  CTL1-RESTART-SW  PIC  X(001).
+      *    *** POT1 GDG 世代保存数 (0=規定値のまま)
+           03  CTL1-POT1-RETAIN PIC  9(002).
+      *    *** PIN1-F 先頭識別レコードの検証値 (空白=検証しない)
+           03  CTL1-PIN1-KANJI-ID PIC X(020).
+
+      *    *** PIN1 読込みチェックポイント・レコード
+      *    *** ヒストグラム集計値も併せて退避し、リスタート時に
+      *    *** チェックポイント時点の集計へ復元できるようにする
+      *    *** (復元しないと、リスタート後に書出す POT1-F のヒスト
+      *    *** グラムが再開後に読んだ分しか反映されない不完全な
+      *    *** ものになってしまう)
+       FD  CKP1-F
+           LABEL RECORDS ARE STANDARD.
+       01  CKP1-REC.
+           03  CKP1-PIN1-CNT   BINARY-LONG SYNC.
+           03  CKP1-HIST-AREA.
+               05  CKP1-HIST-CNT   OCCURS 256 TIMES
+                                   PIC  9(009) BINARY.
+
+      *    *** POT1 GDG 世代番号索引レコード
+       FD  GDX1-F
+           LABEL RECORDS ARE STANDARD.
+       01  GDX1-REC.
+           03  GDX1-GEN-NBR    BINARY-LONG SYNC.
 
        WORKING-STORAGE         SECTION.
        01  WORK-AREA.
@@ -43,9 +136,42 @@
       *     03  WK-PIN1-F-NAME  PIC  X(032) VALUE "TEST01.PIN1".
            03  WK-PIN1-F-NAME  PIC  X(032) VALUE "COBSAM06.POT1".
            03  WK-POT1-F-NAME  PIC  X(032) VALUE "TEST01.POT1".
+      *    *** 起動パラメタ制御レコードの DD 名 (固定)
+           03  WK-CTL1-F-NAME  PIC  X(032) VALUE "TEST01.PARM".
+      *    *** チェックポイント・データセットの DD 名 (固定)
+           03  WK-CKP1-F-NAME  PIC  X(032) VALUE "TEST01.CKPT".
+      *    *** GDG 世代番号索引データセットの DD 名 (固定)
+           03  WK-GDX1-F-NAME  PIC  X(032) VALUE "TEST01.GDGX".
 
            03  WK-PIN1-STATUS  PIC  9(002) VALUE ZERO.
            03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CTL1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-CKP1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-GDX1-STATUS  PIC  9(002) VALUE ZERO.
+
+      *    *** POT1 GDG (世代管理) 制御
+           03  WK-POT1-GDG-BASE PIC X(032).
+           03  WK-POT1-GEN-NBR BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT1-OLD-GEN BINARY-LONG SYNC VALUE ZERO.
+      *    *** 保存世代数 (これを超える古い世代は削除する)
+           03  WK-POT1-RETAIN  BINARY-LONG SYNC VALUE 3.
+           03  WK-POT1-GEN-EDIT PIC 9(007).
+           03  WK-POT1-OLD-NAME PIC X(032).
+           03  WK-GDX1-DEL-STATUS BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** PIN1-REC レイアウト選択 ('1'=平文 '2'=漢字 '3'=パック)
+           03  WK-PIN1-LAYOUT-SW PIC  X(001) VALUE "1".
+           03  WK-PIN1-REC-LEN BINARY-LONG SYNC VALUE 16.
+
+      *    *** PIN1-F 先頭識別レコードの検証値 (空白=検証しない)
+           03  WK-PIN1-KANJI-ID PIC X(020) VALUE SPACE.
+
+      *    *** チェックポイント／リスタート制御
+           03  WK-RESTART-SW   PIC  X(001) VALUE "N".
+           03  WK-RESTART-CNT  BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CKP-INTERVAL BINARY-LONG SYNC VALUE 100000.
+           03  WK-CKP-QUOT     BINARY-LONG SYNC VALUE ZERO.
+           03  WK-CKP-REM      BINARY-LONG SYNC VALUE ZERO.
 
            03  WK-PIN1-EOF     PIC  X(001) VALUE LOW-VALUE.
 
@@ -56,16 +182,82 @@
 
            COPY    CPDATETIME REPLACING ==:##:== BY ==WDT==.
 
+      *    *** PIN1 1レコード分の作業領域。実際の入出力は PIN1-F
+      *    *** (16バイト固定) / PIN1-F2 (40バイト固定) の実バッファで
+      *    *** 行い、S021-10 が読込み後にここへ複写して以降の項目
+      *    *** 分解・ヒストグラム集計・FILEDUMP を共通処理する
+       01  PIN1-REC.
+      *    *** '1' 平文16バイトレイアウト (現行、規定値)
+           03  FILLER          PIC  X(016).
+           03  FILLER          PIC  X(024).
+      *    *** '2' 漢字含みレイアウト
+       01  PIN1-REC-KANJI      REDEFINES PIN1-REC.
+           03  FILLER          PIC  X(020).
+           03  PIN1-KANJI      PIC  X(020).
+      *    *** '3' パック10進数レイアウト (項目単位に分解せず塊で見る)
+       01  PIN1-REC-PACKED     REDEFINES PIN1-REC.
+           03  FILLER          PIC  X(040).
+      *    *** ヒストグラム集計用 (バイト単位アクセス)
+       01  PIN1-BYTES          REDEFINES PIN1-REC.
+           03  PIN1-BYTE       OCCURS 40
+                               PIC  X(001).
+
        01  Hex-Digits          VALUE '0123456789ABCDEF'.
            05  Hex-Digit       OCCURS 16 TIMES PIC X(1).
 
+      *    *** ASCII(0-255) -> EBCDIC(CP037) 対応表
+      *    *** バイト値ごとに 16 バイトずつ区切って定義する
+      *    *** (1 行 72 桁制限のため連続リテラルにはしない)
+       01  EBCDIC-XLATE-TABLE.
+           05  FILLER PIC X(016) VALUE
+               X"00010203372D2E2F1605250B0C0D0E0F".
+           05  FILLER PIC X(016) VALUE
+               X"101112133C3D322618193F271C1D1E1F".
+           05  FILLER PIC X(016) VALUE
+               X"405A7F7B5B6C507D4D5D5C4E6B604B61".
+           05  FILLER PIC X(016) VALUE
+               X"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F".
+           05  FILLER PIC X(016) VALUE
+               X"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6".
+           05  FILLER PIC X(016) VALUE
+               X"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D".
+           05  FILLER PIC X(016) VALUE
+               X"79818283848586878889919293949596".
+           05  FILLER PIC X(016) VALUE
+               X"979899A2A3A4A5A6A7A8A9C04FD0A107".
+           05  FILLER PIC X(016) VALUE
+               X"202122232415061728292A2B2C090A1B".
+           05  FILLER PIC X(016) VALUE
+               X"30311A333435360838393A3B04143EFF".
+           05  FILLER PIC X(016) VALUE
+               X"41AA4AB19FB26AB5BDB49A8A5FCAAFBC".
+           05  FILLER PIC X(016) VALUE
+               X"908FEAFABEA0B6B39DDA9B8BB7B8B9AB".
+           05  FILLER PIC X(016) VALUE
+               X"6465626663679E687471727378757677".
+           05  FILLER PIC X(016) VALUE
+               X"AC69EDEEEBEFECBF80FDFEFBFCADAE59".
+           05  FILLER PIC X(016) VALUE
+               X"4445424643479C485451525358555657".
+           05  FILLER PIC X(016) VALUE
+               X"8C49CDCECBCFCCE170DDDEDBDC8D8EDF".
+       01  EBCDIC-XLATE-BYTES  REDEFINES EBCDIC-XLATE-TABLE.
+           05  EBCDIC-XLATE-BYTE OCCURS 256 TIMES PIC X(001).
+
        01  PIC-XX.
            05  FILLER          PIC X VALUE LOW-VALUES.
            05  PIC-X           PIC X.
        01  PIC-Halfword        REDEFINES PIC-XX PIC 9(4) COMP-X.
 
-       01  INDEX-AREA,
+       01  INDEX-AREA.
            03  I               BINARY-LONG SYNC VALUE ZERO.
+           03  J               BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** 0-255 バイト出現回数ヒストグラム
+       01  HISTOGRAM-AREA.
+           03  WK-HIST-CNT     OCCURS 256 TIMES
+                               PIC  9(009) BINARY
+                               VALUE ZERO.
 
        PROCEDURE   DIVISION.
        M100-10.
@@ -73,6 +265,9 @@
       *    *** OPEN
            PERFORM S010-10     THRU    S010-EX
 
+      *    *** リスタート時は前回チェックポイントまでスキップ
+           PERFORM S015-10     THRU    S015-EX
+
       *    *** READ PIN1
            PERFORM S020-10     THRU    S020-EX
 
@@ -90,6 +285,185 @@
        M100-EX.
            STOP    RUN.
 
+      *    *** 起動パラメタ制御レコード読込み
+       S005-10.
+           OPEN    INPUT       CTL1-F
+           IF      WK-CTL1-STATUS =    ZERO
+                   READ    CTL1-F
+                   IF      WK-CTL1-STATUS =    ZERO
+                           IF  CTL1-PIN1-F-NAME NOT = SPACE
+                               MOVE CTL1-PIN1-F-NAME TO WK-PIN1-F-NAME
+                           END-IF
+                           IF  CTL1-POT1-F-NAME NOT = SPACE
+                               MOVE CTL1-POT1-F-NAME TO WK-POT1-F-NAME
+                           END-IF
+                           IF  CTL1-LAYOUT-SW   NOT = SPACE
+                               MOVE CTL1-LAYOUT-SW TO WK-PIN1-LAYOUT-SW
+                           END-IF
+                           IF  CTL1-RESTART-SW  NOT = SPACE
+                               MOVE CTL1-RESTART-SW TO WK-RESTART-SW
+                           END-IF
+                           IF  CTL1-POT1-RETAIN NOT = ZERO
+                               MOVE CTL1-POT1-RETAIN TO WK-POT1-RETAIN
+                           END-IF
+                           IF  CTL1-PIN1-KANJI-ID NOT = SPACE
+                               MOVE CTL1-PIN1-KANJI-ID TO
+                                       WK-PIN1-KANJI-ID
+                           END-IF
+                   END-IF
+                   CLOSE   CTL1-F
+           END-IF
+
+      *    *** レイアウト・スイッチから実レコード長を決定
+           PERFORM S007-10     THRU    S007-EX
+
+      *    *** 識別レコード検証値が設定されているのに漢字含みレイア
+      *    *** ウト('2')でなければ、検証が実行されないまま無条件に
+      *    *** 無視されてしまうので、設定ミスとして警告しておく
+           IF      WK-PIN1-KANJI-ID NOT = SPACE
+               AND WK-PIN1-LAYOUT-SW NOT = "2"
+                   DISPLAY "TEST01 WARNING PIN1-KANJI-ID IS SET BUT "
+                           "LAYOUT-SW=" WK-PIN1-LAYOUT-SW
+                   DISPLAY "TEST01 WARNING IDENTITY CHECK WILL NOT "
+                           "RUN (LAYOUT-SW MUST BE '2')"
+           END-IF
+
+      *    *** 前回チェックポイントの読込み (再開時)
+           PERFORM S008-10     THRU    S008-EX
+           .
+       S005-EX.
+           EXIT.
+
+      *    *** PIN1-REC 実レコード長決定
+       S007-10.
+           IF      WK-PIN1-LAYOUT-SW = "2"
+                   MOVE    40          TO      WK-PIN1-REC-LEN
+           ELSE
+               IF  WK-PIN1-LAYOUT-SW = "3"
+                   MOVE    40          TO      WK-PIN1-REC-LEN
+               ELSE
+                   MOVE    16          TO      WK-PIN1-REC-LEN
+               END-IF
+           END-IF
+           .
+       S007-EX.
+           EXIT.
+
+      *    *** 前回チェックポイントの再開件数取得
+       S008-10.
+           MOVE    ZERO        TO      WK-RESTART-CNT
+           IF      WK-RESTART-SW =     "Y"
+                   OPEN    INPUT       CKP1-F
+                   IF      WK-CKP1-STATUS =    ZERO
+                           PERFORM UNTIL WK-CKP1-STATUS NOT = ZERO
+                                   READ    CKP1-F
+                                   IF      WK-CKP1-STATUS =    ZERO
+                                           MOVE CKP1-PIN1-CNT TO
+                                                   WK-RESTART-CNT
+      *    *** 中断時点までのヒストグラム集計値も復元する
+                                           MOVE CKP1-HIST-AREA TO
+                                                   HISTOGRAM-AREA
+                                   END-IF
+                           END-PERFORM
+                           CLOSE   CKP1-F
+                   END-IF
+           END-IF
+           .
+       S008-EX.
+           EXIT.
+
+      *    *** POT1 GDG 世代番号決定・世代付きデータセット名生成
+       S009-10.
+           MOVE    WK-POT1-F-NAME TO    WK-POT1-GDG-BASE
+
+           MOVE    ZERO        TO      WK-POT1-GEN-NBR
+           OPEN    INPUT       GDX1-F
+           IF      WK-GDX1-STATUS =    ZERO
+                   READ    GDX1-F
+                   IF      WK-GDX1-STATUS =    ZERO
+                           MOVE GDX1-GEN-NBR TO WK-POT1-GEN-NBR
+                   END-IF
+                   CLOSE   GDX1-F
+           END-IF
+
+      *    *** リスタート時は中断した実行の世代をそのまま使い直し、
+      *    *** 新たな世代は払出さない (中断のたびに世代を消費して
+      *    *** WK-POT1-RETAIN を無駄に押し出さないため)
+           IF      WK-RESTART-SW = "Y"
+               AND WK-POT1-GEN-NBR > ZERO
+                   CONTINUE
+           ELSE
+                   ADD     1           TO      WK-POT1-GEN-NBR
+
+                   OPEN    OUTPUT      GDX1-F
+                   IF      WK-GDX1-STATUS NOT = ZERO
+                           DISPLAY "TEST01 GDX1-F OPEN ERROR STATUS="
+                                   WK-GDX1-STATUS
+                           STOP    RUN
+                   END-IF
+                   MOVE    WK-POT1-GEN-NBR TO GDX1-GEN-NBR
+                   WRITE   GDX1-REC
+                   CLOSE   GDX1-F
+
+      *    *** 保存世代数を超えた古い世代を削除 (GDG RETENTION 相当)
+                   IF      WK-POT1-GEN-NBR > WK-POT1-RETAIN
+                           COMPUTE WK-POT1-OLD-GEN =
+                                   WK-POT1-GEN-NBR - WK-POT1-RETAIN
+                           MOVE    WK-POT1-OLD-GEN TO WK-POT1-GEN-EDIT
+                           MOVE    SPACE TO WK-POT1-OLD-NAME
+                           STRING  WK-POT1-GDG-BASE DELIMITED BY SPACE
+                                   ".G"             DELIMITED BY SIZE
+                                   WK-POT1-GEN-EDIT DELIMITED BY SIZE
+                                   INTO WK-POT1-OLD-NAME
+                           CALL "CBL_DELETE_FILE" USING
+                                   WK-POT1-OLD-NAME
+                                   RETURNING WK-GDX1-DEL-STATUS
+                           IF  WK-GDX1-DEL-STATUS NOT = ZERO
+                               DISPLAY
+                                 "TEST01 GDG OLD GENERATION DELETE "
+                                 "WARNING STATUS=" WK-GDX1-DEL-STATUS
+                           END-IF
+                   END-IF
+           END-IF
+
+           MOVE    WK-POT1-GEN-NBR TO  WK-POT1-GEN-EDIT
+           MOVE    SPACE       TO      WK-POT1-F-NAME
+           STRING  WK-POT1-GDG-BASE    DELIMITED BY SPACE
+                   ".G"                DELIMITED BY SIZE
+                   WK-POT1-GEN-EDIT    DELIMITED BY SIZE
+                   INTO WK-POT1-F-NAME
+           .
+       S009-EX.
+           EXIT.
+
+      *    *** PIN1-F 先頭識別レコードの検証 (漢字含みレイアウト時)
+      *    *** WK-PIN1-KANJI-ID が空白でも、識別レコード自体は
+      *    *** 常に読み飛ばす (検証は指定時のみ行う)
+       S011-10.
+           IF      WK-PIN1-LAYOUT-SW = "2"
+                   PERFORM S021-10 THRU S021-EX
+                   IF      WK-PIN1-STATUS =    ZERO
+                           IF  WK-PIN1-KANJI-ID NOT = SPACE
+                               IF  PIN1-KANJI  NOT = WK-PIN1-KANJI-ID
+                                   DISPLAY
+                                       "TEST01 PIN1-F IDENTITY ERROR"
+                                   DISPLAY "TEST01   EXPECTED="
+                                           WK-PIN1-KANJI-ID
+                                   DISPLAY "TEST01   ACTUAL  ="
+                                           PIN1-KANJI
+                                   STOP    RUN
+                               END-IF
+                           END-IF
+                   ELSE
+                           DISPLAY "TEST01 PIN1-F IDENTITY READ ERROR "
+                                   "STATUS=" WK-PIN1-STATUS
+                           STOP    RUN
+                   END-IF
+           END-IF
+           .
+       S011-EX.
+           EXIT.
+
       *    *** OPEN
        S010-10.
            DISPLAY WK-PGM-NAME " START"
@@ -97,32 +471,85 @@
            MOVE    WK-PGM-NAME TO      WDT-DATE-TIME-PGM
            MOVE    "S"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
+           IF      WDT-STATUS  NOT =   ZERO
+                   DISPLAY "TEST01 DATETIME CALL ERROR STATUS="
+                           WDT-STATUS
+                   STOP    RUN
+           END-IF
+
+      *    *** 起動パラメタ制御レコードの読込み (無ければ規定値のまま)
+           PERFORM S005-10     THRU    S005-EX
 
-           OPEN    INPUT       PIN1-F
+      *    *** POT1 GDG 世代番号決定 (実行の都度、新しい世代を払出す)
+           PERFORM S009-10     THRU    S009-EX
+
+      *    *** レイアウトにより実ファイル(実レコード長)を切替えて OPEN
+           IF      WK-PIN1-LAYOUT-SW = "2"
+              OR   WK-PIN1-LAYOUT-SW = "3"
+                   OPEN    INPUT       PIN1-F2
+           ELSE
+                   OPEN    INPUT       PIN1-F
+           END-IF
            IF      WK-PIN1-STATUS NOT =  ZERO
                    DISPLAY "TEST01 PIN1-F OPEN ERROR STATUS="
                            WK-PIN1-STATUS
                    STOP    RUN
            END-IF
 
-           OPEN    OUTPUT      POT1-F
-           IF      WK-POT1-STATUS NOT =  ZERO
-                   DISPLAY "TEST01 POT1-F OPEN ERROR STATUS="
-                           WK-POT1-STATUS
+      *    *** 先頭識別レコードの検証 (漢字含みレイアウト時のみ)
+           PERFORM S011-10     THRU    S011-EX
+
+      *    *** リスタート時は前回までのチェックポイントを残す。ただし
+      *    *** チェックポイント・データセットがまだ存在しない場合
+      *    *** (リスタート指定での初回実行や、クリア後の再開)は
+      *    *** OPEN EXTEND がステータス35(未存在)で失敗するため、
+      *    *** その場合は新規作成側にフォールバックし、記録なしから
+      *    *** 始める本来の S008-10 の意図どおり動くようにする
+           IF      WK-RESTART-SW =     "Y"
+                   OPEN    EXTEND      CKP1-F
+                   IF      WK-CKP1-STATUS =    35
+                           OPEN    OUTPUT      CKP1-F
+                   END-IF
+           ELSE
+                   OPEN    OUTPUT      CKP1-F
+           END-IF
+           IF      WK-CKP1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01 CKP1-F OPEN ERROR STATUS="
+                           WK-CKP1-STATUS
                    STOP    RUN
-
            END-IF
-
-           MOVE    "O"         TO      WFD-ID
-           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
-                                       POT1-REC
            .
        S010-EX.
            EXIT.
 
+      *    *** リスタート時の既読件数分スキップ
+       S015-10.
+           IF      WK-RESTART-CNT >    ZERO
+               PERFORM UNTIL WK-PIN1-CNT NOT < WK-RESTART-CNT
+                       OR WK-PIN1-EOF = HIGH-VALUE
+                   PERFORM S021-10     THRU    S021-EX
+                   IF      WK-PIN1-STATUS = ZERO
+                           ADD 1 TO WK-PIN1-CNT
+                   ELSE
+                       IF  WK-PIN1-STATUS = 10
+                           MOVE HIGH-VALUE TO WK-PIN1-EOF
+                       ELSE
+                           DISPLAY "TEST01 PIN1-F READ ERROR STATUS="
+                                   WK-PIN1-STATUS
+                           STOP RUN
+                       END-IF
+                   END-IF
+               END-PERFORM
+               DISPLAY WK-PGM-NAME " RESTART SKIP ｹﾝｽｳ = "
+                       WK-PIN1-CNT
+           END-IF
+           .
+       S015-EX.
+           EXIT.
+
       *    *** READ PIN1
        S020-10.
-           READ    PIN1-F
+           PERFORM S021-10     THRU    S021-EX
 
       *    *** ORGANIZATION IS にすると、
       *    *** AT END でも以下実行しない
@@ -135,7 +562,31 @@
                    MOVE    "P"         TO      WFD-ID
                    MOVE    WK-PIN1-CNT TO      WFD-SEQ
                    CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
-                                               PIN1-REC
+                               PIN1-REC (1:WK-PIN1-REC-LEN)
+                   IF      WFD-STATUS  NOT =   ZERO
+                       DISPLAY "TEST01 FILEDUMP CALL ERROR STATUS="
+                               WFD-STATUS
+                       STOP    RUN
+                   END-IF
+
+      *            *** 0-255 出現回数集計
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL   J > WK-PIN1-REC-LEN
+                           MOVE    LOW-VALUE   TO      PIC-XX
+                           MOVE    PIN1-BYTE (J) TO    PIC-X
+                           ADD     1     TO
+                                   WK-HIST-CNT (PIC-Halfword + 1)
+                   END-PERFORM
+
+      *            *** チェックポイント (WK-CKP-INTERVAL 件毎)
+                   DIVIDE  WK-PIN1-CNT BY WK-CKP-INTERVAL
+                           GIVING  WK-CKP-QUOT
+                           REMAINDER WK-CKP-REM
+                   IF      WK-CKP-REM = ZERO
+                           MOVE    WK-PIN1-CNT TO CKP1-PIN1-CNT
+                           MOVE    HISTOGRAM-AREA TO CKP1-HIST-AREA
+                           WRITE   CKP1-REC
+                   END-IF
            ELSE
       *    *** STATUS = 10 (END OF FILE)
       *    *** ORGANIZATION IS にすると STATUS=4 がAT ENDのとき、入る
@@ -152,16 +603,71 @@
        S020-EX.
            EXIT.
 
-      *    *** 0-255 WRITE POT1
+      *    *** PIN1 1レコード読込み (レイアウトにより実ファイルを
+      *    *** 切替える。読込んだ実バッファは PIN1-REC に複写して
+      *    *** 以降の項目分解・集計・ダンプを共通処理する)
+       S021-10.
+           IF      WK-PIN1-LAYOUT-SW = "2"
+              OR   WK-PIN1-LAYOUT-SW = "3"
+                   READ    PIN1-F2
+                   IF      WK-PIN1-STATUS =    ZERO
+                           MOVE    PIN1-REC40  TO      PIN1-REC
+                   END-IF
+           ELSE
+                   READ    PIN1-F
+                   IF      WK-PIN1-STATUS =    ZERO
+                           MOVE    PIN1-REC16  TO      PIN1-REC
+                   END-IF
+           END-IF
+           .
+       S021-EX.
+           EXIT.
+
+      *    *** 0-255 ヒストグラム WRITE POT1
        S100-10.
 
+      *    *** 先頭ヘッダ・レコード WRITE (明細/トレーラとは実
+      *    *** レコード長が異なるため別 FD で OPEN OUTPUT する)
+           OPEN    OUTPUT      POT1-HDR-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01 POT1-HDR-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    "O"         TO      WFD-ID
+           CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
+                                       POT1-HDR-REC
+           IF      WFD-STATUS  NOT =   ZERO
+                   DISPLAY "TEST01 FILEDUMP CALL ERROR STATUS="
+                           WFD-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    SPACE       TO      POT1-HDR-REC
+           MOVE    "H"         TO      POT1-HDR-ID
+           MOVE    WDT-DATE-TIME TO    POT1-HDR-DATETIME
+           MOVE    WK-PIN1-CNT TO      POT1-HDR-PIN1-CNT
+           WRITE   POT1-HDR-REC
+           CLOSE   POT1-HDR-F
+
+      *    *** 明細行 WRITE (ヘッダで作成済のデータセットに追記する)
+           OPEN    EXTEND      POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01 POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+
            PERFORM VARYING I FROM 1 BY 1
                    UNTIL   I > 256
                    compute PIC-Halfword = I - 1
                    MOVE    SPACE       TO      POT1-REC
-                   MOVE    PIC-X       TO      POT1-I1 (1)
-                   MOVE    X"0D"       TO      POT1-I1 (2)
-                   MOVE    X"0A"       TO      POT1-I1 (3)
+                   MOVE    PIC-X       TO      POT1-VALUE
+                   MOVE    WK-HIST-CNT (I)     TO      POT1-COUNT
+                   MOVE    EBCDIC-XLATE-BYTE (I) TO    POT1-EBCDIC
+                   MOVE    X"0D"       TO      POT1-CR
+                   MOVE    X"0A"       TO      POT1-LF
                    WRITE   POT1-REC
                    ADD     1           TO        WK-POT1-CNT
 
@@ -172,7 +678,27 @@
                    MOVE    "      "    TO      WFD-ITEM
                    CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                                POT1-REC
+                   IF      WFD-STATUS  NOT =   ZERO
+                       DISPLAY "TEST01 FILEDUMP CALL ERROR STATUS="
+                               WFD-STATUS
+                       STOP    RUN
+                   END-IF
            END-PERFORM
+           CLOSE   POT1-F
+
+      *    *** 末尾トレーラ・レコード WRITE (同じく追記する)
+           OPEN    EXTEND      POT1-TRL-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01 POT1-TRL-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+
+           MOVE    SPACE       TO      POT1-TRL-REC
+           MOVE    "T"         TO      POT1-TRL-ID
+           MOVE    WK-POT1-CNT TO      POT1-TRL-POT1-CNT
+           WRITE   POT1-TRL-REC
+           CLOSE   POT1-TRL-F
 
       *     MOVE    "あいうえお" TO       PIN1-KANJI
       *     WRITE   POT1-REC    FROM      PIN1-REC
@@ -192,24 +718,34 @@
 
       *    *** CLOSE
        S900-10.
-           
-           CLOSE   PIN1-F
+
+           IF      WK-PIN1-LAYOUT-SW = "2"
+              OR   WK-PIN1-LAYOUT-SW = "3"
+                   CLOSE   PIN1-F2
+           ELSE
+                   CLOSE   PIN1-F
+           END-IF
            IF      WK-PIN1-STATUS NOT =  ZERO
                    DISPLAY "TEST01 PIN1-F CLOSE ERROR STATUS="
                            WK-PIN1-STATUS
                    STOP    RUN
            END-IF
 
-           CLOSE   POT1-F
-           IF      WK-POT1-STATUS NOT =  ZERO
-                   DISPLAY "TEST01 POT1-F CLOSE ERROR STATUS="
-                           WK-POT1-STATUS
+           CLOSE   CKP1-F
+           IF      WK-CKP1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01 CKP1-F CLOSE ERROR STATUS="
+                           WK-CKP1-STATUS
                    STOP    RUN
            END-IF
 
            MOVE    "C"         TO      WFD-ID
            CALL    "FILEDUMP"  USING   WFD-FILEDUMP-AREA
                                        POT1-REC
+           IF      WFD-STATUS  NOT =   ZERO
+                   DISPLAY "TEST01 FILEDUMP CALL ERROR STATUS="
+                           WFD-STATUS
+                   STOP    RUN
+           END-IF
 
            DISPLAY WK-PGM-NAME " END"
            DISPLAY WK-PGM-NAME " PIN1 ｹﾝｽｳ = " WK-PIN1-CNT
@@ -217,6 +753,11 @@
 
            MOVE    "E"         TO      WDT-DATE-TIME-ID
            CALL    "DATETIME"  USING   WDT-DATETIME-AREA
+           IF      WDT-STATUS  NOT =   ZERO
+                   DISPLAY "TEST01 DATETIME CALL ERROR STATUS="
+                           WDT-STATUS
+                   STOP    RUN
+           END-IF
            .
        S900-EX.
            EXIT.
