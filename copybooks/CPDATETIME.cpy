@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CPDATETIME  --  DATETIME サブルーチン連携エリア
+      *    "DATETIME" サブルーチン呼び出し時の連携エリアを定義する。
+      *    呼び出し側では REPLACING ==:##:== BY ==xxx== の形式で
+      *    項目名の接頭辞を差し替えて使用すること。
+      *****************************************************************
+       01  :##:-DATETIME-AREA.
+           03  :##:-DATE-TIME-PGM   PIC  X(008).
+           03  :##:-DATE-TIME-ID    PIC  X(001).
+               88  :##:-ID-START           VALUE "S".
+               88  :##:-ID-END             VALUE "E".
+           03  :##:-DATE-TIME       PIC  X(026).
+           03  :##:-STATUS          PIC  9(002).
