@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    CPFILEDUMP  --  FILEDUMP サブルーチン連携エリア
+      *    "FILEDUMP" サブルーチン呼び出し時の連携エリアを定義する。
+      *    呼び出し側では REPLACING ==:##:== BY ==xxx== の形式で
+      *    項目名の接頭辞を差し替えて使用すること。
+      *****************************************************************
+       01  :##:-FILEDUMP-AREA.
+           03  :##:-ID              PIC  X(001).
+               88  :##:-ID-OPEN            VALUE "O".
+               88  :##:-ID-PROCESS         VALUE "P".
+               88  :##:-ID-CLOSE           VALUE "C".
+           03  :##:-SEQ             BINARY-LONG SYNC.
+           03  :##:-SU              PIC  9(001) BINARY.
+           03  :##:-TYPE            PIC  X(001).
+           03  :##:-ITEM            PIC  X(006).
+           03  :##:-STATUS          PIC  9(002).
