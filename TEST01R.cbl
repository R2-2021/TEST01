@@ -0,0 +1,264 @@
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             TEST01R.
+
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+
+      *    *** TEST01 が出力する POT1-F (GDG 世代付き) を読込む。
+      *    *** ヘッダ36バイト+明細13バイト×256+トレーラ10バイトが
+      *    *** 継目なく連結された生バイト列なので、レコード種別ごと
+      *    *** に別々の SELECT/FD を同一データセット名に割当てると
+      *    *** OPEN INPUT のたびに先頭へ位置付け直されてしまい、後続
+      *    *** の FD が前段の FD の続きから読めない (OPEN EXTEND の
+      *    *** 「真の末尾に追記する」保証は OPEN INPUT には無い)。
+      *    *** そのため実ファイルは1バイト固定長の SELECT/FD ひとつ
+      *    *** だけで開き、1本のカーソルのまま先頭から末尾まで読進め、
+      *    *** ヘッダ/明細/トレーラの判別は「何バイト目まで読んだか」
+      *    *** という構造上の位置 (件数) で行う
+       SELECT POT1-F           ASSIGN   WK-POT1-F-NAME
+                               STATUS   WK-POT1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+      *    *** POT1 GDG 世代番号索引 (最新世代の判定に使う)
+       SELECT GDX1-F           ASSIGN   WK-GDX1-F-NAME
+                               STATUS   WK-GDX1-STATUS
+           ORGANIZATION IS RECORD BINARY SEQUENTIAL.
+
+       DATA                    DIVISION.
+       FILE                    SECTION.
+
+      *    *** 生バイト列を1バイトずつ読進めるための実バッファ
+       FD  POT1-F
+           LABEL RECORDS ARE STANDARD.
+       01  POT1-BYTE-REC       PIC  X(001).
+
+      *    *** POT1 GDG 世代番号索引レコード (TEST01 と共用)
+       FD  GDX1-F
+           LABEL RECORDS ARE STANDARD.
+       01  GDX1-REC.
+           03  GDX1-GEN-NBR    BINARY-LONG SYNC.
+
+       WORKING-STORAGE         SECTION.
+       01  WORK-AREA.
+           03  WK-PGM-NAME     PIC  X(008) VALUE "TEST01R ".
+           03  WK-POT1-F-NAME  PIC  X(032) VALUE "TEST01.POT1".
+      *    *** GDG 世代番号索引データセットの DD 名 (TEST01 と同じ)
+           03  WK-GDX1-F-NAME  PIC  X(032) VALUE "TEST01.GDGX".
+      *    *** GDG 世代付けを外した基底データセット名
+           03  WK-POT1-GDG-BASE PIC X(032).
+
+           03  WK-POT1-STATUS  PIC  9(002) VALUE ZERO.
+           03  WK-GDX1-STATUS  PIC  9(002) VALUE ZERO.
+
+           03  WK-POT1-GEN-NBR BINARY-LONG SYNC VALUE ZERO.
+           03  WK-POT1-GEN-EDIT PIC 9(007).
+
+      *    *** 明細行を256件読込む間のカウンタ
+           03  WK-POT1-DTL-CNT BINARY-LONG SYNC VALUE ZERO.
+
+           03  WK-POT1-CNT     BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** S013-10 の1バイトずつの読込み先の共通作業域 (最大の
+      *    *** ヘッダ・レコードの36バイトに合わせる)
+       01  WK-POT1-RAW         PIC  X(036).
+
+      *    *** S013-10 が今回読込む実レコード長・現在の読込み位置
+       01  WK-POT1-RAW-LEN     BINARY-LONG SYNC VALUE ZERO.
+       01  WK-POT1-RAW-IDX     BINARY-LONG SYNC VALUE ZERO.
+
+      *    *** TEST01 の POT1-F と同一レイアウト (ヘッダ/明細/トレーラ)。
+      *    *** 実ファイルはこれらの実レコード長を継目なく連結した生
+      *    *** バイト列なので、WORKING-STORAGE に置いて WK-POT1-RAW
+      *    *** から読込んだ分だけ複写して項目分解する
+       01  POT1-HDR-REC.
+           03  POT1-HDR-ID     PIC  X(001).
+           03  POT1-HDR-DATETIME PIC X(026).
+           03  POT1-HDR-PIN1-CNT PIC 9(009).
+
+       01  POT1-REC.
+           03  POT1-VALUE      PIC  X(001).
+           03  POT1-COUNT      PIC  9(009).
+           03  POT1-EBCDIC     PIC  X(001).
+           03  POT1-CR         PIC  X(001).
+           03  POT1-LF         PIC  X(001).
+
+       01  POT1-TRL-REC.
+           03  POT1-TRL-ID     PIC  X(001).
+           03  POT1-TRL-POT1-CNT PIC 9(009).
+
+       01  Hex-Digits          VALUE '0123456789ABCDEF'.
+           05  Hex-Digit       OCCURS 16 TIMES PIC X(1).
+
+       01  PIC-XX.
+           05  FILLER          PIC X VALUE LOW-VALUES.
+           05  PIC-X           PIC X.
+       01  PIC-Halfword        REDEFINES PIC-XX PIC 9(4) COMP-X.
+
+      *    *** DEC/HEX/CHAR 印字項目編集用
+       01  PRINT-WORK-AREA.
+           03  WK-DEC-VALUE    PIC  9(003).
+           03  WK-HEX-HI       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-HEX-LO       BINARY-LONG SYNC VALUE ZERO.
+           03  WK-HEX-STR      PIC  X(002).
+           03  WK-PRINT-CHAR   PIC  X(001).
+
+       PROCEDURE   DIVISION.
+       M100-10.
+
+      *    *** OPEN
+           PERFORM S010-10     THRU    S010-EX
+
+      *    *** 先頭ヘッダ・レコード読込み・印字
+           PERFORM S015-10     THRU    S015-EX
+
+      *    *** 明細行256件読込み・印字
+           PERFORM S020-10     THRU    S020-EX
+
+      *    *** 末尾トレーラ・レコード読込み・印字
+           PERFORM S040-10     THRU    S040-EX
+
+      *    *** CLOSE
+           PERFORM S900-10     THRU    S900-EX
+           .
+       M100-EX.
+           STOP    RUN.
+
+      *    *** GDX1-F から最新の POT1 GDG 世代番号を求める
+       S005-10.
+           MOVE    WK-POT1-F-NAME TO    WK-POT1-GDG-BASE
+
+           OPEN    INPUT       GDX1-F
+           IF      WK-GDX1-STATUS =    ZERO
+                   READ    GDX1-F
+                   IF      WK-GDX1-STATUS =    ZERO
+                           MOVE GDX1-GEN-NBR TO WK-POT1-GEN-NBR
+                   END-IF
+                   CLOSE   GDX1-F
+           END-IF
+
+           IF      WK-POT1-GEN-NBR >   ZERO
+                   MOVE    WK-POT1-GEN-NBR TO  WK-POT1-GEN-EDIT
+                   MOVE    SPACE       TO      WK-POT1-F-NAME
+                   STRING  WK-POT1-GDG-BASE  DELIMITED BY SPACE
+                           ".G"              DELIMITED BY SIZE
+                           WK-POT1-GEN-EDIT  DELIMITED BY SIZE
+                           INTO WK-POT1-F-NAME
+           END-IF
+           .
+       S005-EX.
+           EXIT.
+
+      *    *** OPEN
+       S010-10.
+           DISPLAY WK-PGM-NAME " START"
+
+      *    *** GDG 世代番号の解決 (最新世代の POT1-F を読む)
+           PERFORM S005-10     THRU    S005-EX
+
+           OPEN    INPUT       POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01R POT1-F OPEN ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+           .
+       S010-EX.
+           EXIT.
+
+      *    *** WK-POT1-RAW-LEN バイト分を POT1-F から1バイトずつ
+      *    *** 読進めて WK-POT1-RAW に複写する (S015-10/S020-10/
+      *    *** S040-10 共通の下請け、単一カーソルを崩さないための
+      *    *** 唯一の READ 実行箇所)
+       S013-10.
+           PERFORM VARYING WK-POT1-RAW-IDX FROM 1 BY 1
+                   UNTIL   WK-POT1-RAW-IDX > WK-POT1-RAW-LEN
+                   READ    POT1-F
+                   IF      WK-POT1-STATUS NOT =  ZERO
+                           DISPLAY "TEST01R POT1-F READ ERROR STATUS="
+                                   WK-POT1-STATUS
+                           STOP    RUN
+                   END-IF
+                   MOVE    POT1-BYTE-REC TO
+                           WK-POT1-RAW (WK-POT1-RAW-IDX:1)
+           END-PERFORM
+           .
+       S013-EX.
+           EXIT.
+
+      *    *** 先頭ヘッダ・レコード読込み (36バイト)
+       S015-10.
+           MOVE    36          TO      WK-POT1-RAW-LEN
+           PERFORM S013-10     THRU    S013-EX
+           MOVE    WK-POT1-RAW (1:36) TO    POT1-HDR-REC
+
+           DISPLAY "TEST01R RUN " POT1-HDR-DATETIME
+                   "  PIN1 CNT=" POT1-HDR-PIN1-CNT
+           .
+       S015-EX.
+           EXIT.
+
+      *    *** 明細行256件読込み・印字 (1件13バイト)
+       S020-10.
+           PERFORM VARYING WK-POT1-DTL-CNT FROM 1 BY 1
+                   UNTIL   WK-POT1-DTL-CNT > 256
+                   MOVE    13          TO      WK-POT1-RAW-LEN
+                   PERFORM S013-10     THRU    S013-EX
+                   MOVE    WK-POT1-RAW (1:13) TO    POT1-REC
+                   PERFORM S030-10     THRU    S030-EX
+           END-PERFORM
+           .
+       S020-EX.
+           EXIT.
+
+      *    *** DEC nnn  HEX xx  CHAR 'c' 形式で1行印字
+       S030-10.
+           MOVE    LOW-VALUE   TO      PIC-XX
+           MOVE    POT1-VALUE  TO      PIC-X
+           MOVE    PIC-Halfword TO     WK-DEC-VALUE
+
+           DIVIDE  PIC-Halfword BY 16  GIVING   WK-HEX-HI
+                                       REMAINDER WK-HEX-LO
+           MOVE    Hex-Digit (WK-HEX-HI + 1) TO WK-HEX-STR (1:1)
+           MOVE    Hex-Digit (WK-HEX-LO + 1) TO WK-HEX-STR (2:1)
+
+           IF      PIC-Halfword >=     32
+             AND   PIC-Halfword <=     126
+                   MOVE    POT1-VALUE  TO      WK-PRINT-CHAR
+           ELSE
+                   MOVE    "."         TO      WK-PRINT-CHAR
+           END-IF
+
+           DISPLAY "DEC " WK-DEC-VALUE "  HEX " WK-HEX-STR
+                   "  CHAR '" WK-PRINT-CHAR "'"
+
+           ADD     1           TO      WK-POT1-CNT
+           .
+       S030-EX.
+           EXIT.
+
+      *    *** 末尾トレーラ・レコード読込み (10バイト)
+       S040-10.
+           MOVE    10          TO      WK-POT1-RAW-LEN
+           PERFORM S013-10     THRU    S013-EX
+           MOVE    WK-POT1-RAW (1:10) TO    POT1-TRL-REC
+
+           DISPLAY "TEST01R POT1 CNT=" POT1-TRL-POT1-CNT
+           .
+       S040-EX.
+           EXIT.
+
+      *    *** CLOSE
+       S900-10.
+           CLOSE   POT1-F
+           IF      WK-POT1-STATUS NOT =  ZERO
+                   DISPLAY "TEST01R POT1-F CLOSE ERROR STATUS="
+                           WK-POT1-STATUS
+                   STOP    RUN
+           END-IF
+
+           DISPLAY WK-PGM-NAME " END"
+           DISPLAY WK-PGM-NAME " ROWS PRINTED = " WK-POT1-CNT
+           .
+       S900-EX.
+           EXIT.
